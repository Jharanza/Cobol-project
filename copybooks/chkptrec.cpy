@@ -0,0 +1,19 @@
+      *> ----------------------------------------------------------
+      *> CHKPTREC.CPY
+      *> Record layout for CHECKPOINT-FILE.  Rewritten periodically
+      *> during a batch roster run so the run can restart without
+      *> reprocessing names already greeted.
+      *>
+      *> Modification history
+      *>   2026-08-08  original layout
+      *>   2026-08-08  added cumulative success/failure counts so a
+      *>               restart resumes the run totals, not just the
+      *>               file position
+      *> ----------------------------------------------------------
+       01  checkpoint-record.
+           05  checkpoint-record-count  pic 9(08).
+           05  checkpoint-success-count pic 9(08).
+           05  checkpoint-failure-count pic 9(08).
+           05  checkpoint-last-key      pic x(20).
+           05  checkpoint-date          pic x(08).
+           05  checkpoint-time          pic x(08).
