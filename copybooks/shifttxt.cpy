@@ -0,0 +1,24 @@
+      *> ----------------------------------------------------------
+      *> SHIFTTXT.CPY
+      *> Table of greeting text keyed by shift code, loaded by
+      *> REDEFINES of a literal block (the usual way a small fixed
+      *> table gets loaded in this shop, with no table-load file to
+      *> maintain).  Add a shift by adding one more FILLER line and
+      *> bumping OCCURS.
+      *>
+      *> Modification history
+      *>   2026-08-08  original table
+      *> ----------------------------------------------------------
+       01  shift-text-values.
+           05  filler  pic x(41)
+                   value "DGood Morning!  Welcome to Day Shift,   ".
+           05  filler  pic x(41)
+                   value "SGood Afternoon!  Welcome to Swing Shift,".
+           05  filler  pic x(41)
+                   value "NGood Evening!  Welcome to Night Shift,  ".
+
+       01  shift-text-table redefines shift-text-values.
+           05  shift-text-entry occurs 3 times
+                       indexed by shift-text-idx.
+               10  shift-text-code     pic x(01).
+               10  shift-text-greeting pic x(40).
