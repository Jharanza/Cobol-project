@@ -0,0 +1,11 @@
+      *> ----------------------------------------------------------
+      *> HRCTLREC.CPY
+      *> Record layout for HR-CONTROL-FILE, a one-record HR extract
+      *> carrying the expected headcount for the run-control report.
+      *>
+      *> Modification history
+      *>   2026-08-08  original layout
+      *> ----------------------------------------------------------
+       01  hr-control-record.
+           05  hr-control-count         pic 9(08).
+           05  filler                   pic x(72).
