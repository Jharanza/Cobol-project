@@ -0,0 +1,12 @@
+      *> ----------------------------------------------------------
+      *> ROSTRREC.CPY
+      *> Record layout for ROSTER-FILE, the nightly shift roster read
+      *> by batch mode.  Staged wide so the length check can see
+      *> source data that would not fit the PIC X(20) operator-id.
+      *>
+      *> Modification history
+      *>   2026-08-08  original layout
+      *>   2026-08-08  widened to PIC X(50) for length check
+      *> ----------------------------------------------------------
+       01  roster-record.
+           05  roster-name              pic x(50).
