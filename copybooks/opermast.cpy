@@ -0,0 +1,20 @@
+      *> ----------------------------------------------------------
+      *> OPERMAST.CPY
+      *> Record layout for OPERATOR-MASTER-FILE, the indexed file of
+      *> operators allowed to run Greeting.  Keyed on operator-id.
+      *>
+      *> Modification history
+      *>   2026-08-08  original layout
+      *>   2026-08-08  added active flag for maintenance mode
+      *> ----------------------------------------------------------
+       01  operator-master-record.
+           05  operator-id              pic x(20).
+           05  operator-name            pic x(20).
+           05  operator-shift-code      pic x(01).
+               88  shift-day                value "D".
+               88  shift-swing              value "S".
+               88  shift-night              value "N".
+           05  operator-active-flag     pic x(01).
+               88  operator-active          value "Y".
+               88  operator-inactive        value "N".
+           05  filler                   pic x(18).
