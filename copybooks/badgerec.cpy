@@ -0,0 +1,14 @@
+      *> ----------------------------------------------------------
+      *> BADGEREC.CPY
+      *> Record layout for BADGE-EVENT-FILE, the hand-off file picked
+      *> up by the badge/access system.  One record per greeting.
+      *>
+      *> Modification history
+      *>   2026-08-08  original layout
+      *> ----------------------------------------------------------
+       01  badge-event-record.
+           05  badge-operator-id        pic x(20).
+           05  badge-event-date         pic x(08).
+           05  badge-event-time         pic x(08).
+           05  badge-event-type         pic x(10)  value "CLOCK-IN".
+           05  filler                   pic x(12).
