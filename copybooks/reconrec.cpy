@@ -0,0 +1,16 @@
+      *> ----------------------------------------------------------
+      *> RECONREC.CPY
+      *> Print-line layout for RECON-REPORT-FILE, the control-total
+      *> report comparing greetings issued to HR headcount.
+      *>
+      *> Modification history
+      *>   2026-08-08  original layout
+      *>   2026-08-08  widened recon-report-value to match the
+      *>               pic 9(08) counters moved into it
+      *> ----------------------------------------------------------
+       01  recon-report-line.
+           05  filler                   pic x(01).
+           05  recon-report-text        pic x(35).
+           05  filler                   pic x(02).
+           05  recon-report-value       pic zz,zzz,zz9.
+           05  filler                   pic x(26).
