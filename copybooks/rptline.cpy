@@ -0,0 +1,30 @@
+      *> ----------------------------------------------------------
+      *> RPTLINE.CPY
+      *> Print-line layouts for GREETING-REPORT-FILE: page header,
+      *> detail, and trailer.  The literal text portions are named
+      *> (not FILLER) because an FD-level VALUE clause is never
+      *> applied at run time -- the procedure division moves the
+      *> literal text in explicitly before each WRITE.
+      *>
+      *> Modification history
+      *>   2026-08-08  original layout
+      *>   2026-08-08  widened report-trailer-count to match the
+      *>               pic 9(08) counters moved into it
+      *> ----------------------------------------------------------
+       01  greeting-report-header-1.
+           05  report-header-title      pic x(20).
+           05  filler                   pic x(05).
+           05  report-header-date-tag   pic x(09).
+           05  report-header-date       pic x(10).
+           05  filler                   pic x(05).
+           05  report-header-page-tag   pic x(05).
+           05  report-header-page       pic zzz9.
+
+       01  greeting-report-detail.
+           05  filler                   pic x(01).
+           05  report-detail-text       pic x(78).
+
+       01  greeting-report-trailer.
+           05  report-trailer-tag       pic x(25).
+           05  report-trailer-count     pic zz,zzz,zz9.
+           05  filler                   pic x(41).
