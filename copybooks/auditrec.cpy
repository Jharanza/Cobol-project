@@ -0,0 +1,19 @@
+      *> ----------------------------------------------------------
+      *> AUDITREC.CPY
+      *> Record layout for AUDIT-LOG-FILE.  One record per greeting
+      *> attempt, interactive or batch, success or failure.
+      *>
+      *> Modification history
+      *>   2026-08-08  original layout
+      *>   2026-08-08  renamed audit-operator-name to
+      *>               audit-operator-id for consistency with the
+      *>               other operator-id fields
+      *> ----------------------------------------------------------
+       01  audit-log-record.
+           05  audit-operator-id        pic x(20).
+           05  audit-run-date           pic x(08).
+           05  audit-run-time           pic x(08).
+           05  audit-status             pic x(01).
+               88  audit-success            value "S".
+               88  audit-failure            value "F".
+           05  filler                   pic x(23).
