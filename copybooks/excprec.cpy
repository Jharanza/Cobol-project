@@ -0,0 +1,18 @@
+      *> ----------------------------------------------------------
+      *> EXCPREC.CPY
+      *> Print-line layout for EXCEPTION-REPORT-FILE.  One line per
+      *> incoming name that would not fit PIC X(20) without losing
+      *> characters.
+      *>
+      *> Modification history
+      *>   2026-08-08  original layout
+      *>   2026-08-08  widened exception-message to fit the longest
+      *>               exception text without truncating it
+      *> ----------------------------------------------------------
+       01  exception-report-line.
+           05  filler                   pic x(01).
+           05  exception-source-name    pic x(50).
+           05  filler                   pic x(02).
+           05  exception-source-length  pic zzz9.
+           05  filler                   pic x(02).
+           05  exception-message        pic x(40).
