@@ -1,11 +1,874 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. Greeting.
+      *> ------------------------------------------------------------
+      *> GREETING
+      *>
+      *> Shift-entry greeting utility.  Looks up the operator typing
+      *> their ID against OPERATOR-MASTER-FILE before greeting them,
+      *> instead of echoing back whatever was typed.
+      *>
+      *> Modification history
+      *>   2026-08-08  operator-id lookup replaces bare ACCEPT
+      *>   2026-08-08  added audit log of every run
+      *>   2026-08-08  added batch roster mode
+      *>   2026-08-08  added checkpoint/restart for batch mode
+      *>   2026-08-08  added source-name length validation/exceptions
+      *>   2026-08-08  added HR headcount reconciliation report
+      *>   2026-08-08  added shift-based greeting text copybook
+      *>   2026-08-08  replaced plain DISPLAY with page-structured
+      *>               greeting report
+      *>   2026-08-08  added badge-system hand-off event file
+      *>   2026-08-08  added operator-master maintenance mode
+      *> ------------------------------------------------------------
+       identification division.
+       program-id. Greeting.
+       author. Data Center Applications.
+       installation. Shift Operations.
+       date-written. 2026-08-08.
 
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-       01 name PIC X(20) VALUE SPACES.
+       environment division.
+       input-output section.
+       file-control.
+           select operator-master-file assign to "OPERMAST"
+               organization is indexed
+               access mode is dynamic
+               record key is operator-id
+               file status is operator-master-file-status.
 
-PROCEDURE DIVISION.
-       DISPLAY "Enter your name: "
-       ACCEPT name.
-       DISPLAY "Greeetings " name.
+           select audit-log-file assign to "AUDITLOG"
+               organization is line sequential
+               file status is audit-log-file-status.
+
+           select roster-file assign to "ROSTER"
+               organization is line sequential
+               file status is roster-file-status.
+
+           select checkpoint-file assign to "CHKPOINT"
+               organization is line sequential
+               file status is checkpoint-file-status.
+
+           select exception-report-file assign to "EXCPRPT"
+               organization is line sequential
+               file status is exception-file-status.
+
+           select hr-control-file assign to "HRCTL"
+               organization is line sequential
+               file status is hr-control-file-status.
+
+           select recon-report-file assign to "RECONRPT"
+               organization is line sequential
+               file status is recon-report-file-status.
+
+           select greeting-report-file assign to "GRTRPT"
+               organization is line sequential
+               file status is greeting-report-file-status.
+
+           select badge-event-file assign to "BADGEOUT"
+               organization is line sequential
+               file status is badge-event-file-status.
+
+       data division.
+       file section.
+       fd  operator-master-file.
+           copy "opermast.cpy".
+
+       fd  audit-log-file.
+           copy "auditrec.cpy".
+
+       fd  roster-file.
+           copy "rostrrec.cpy".
+
+       fd  checkpoint-file.
+           copy "chkptrec.cpy".
+
+       fd  exception-report-file.
+           copy "excprec.cpy".
+
+       fd  hr-control-file.
+           copy "hrctlrec.cpy".
+
+       fd  recon-report-file.
+           copy "reconrec.cpy".
+
+       fd  greeting-report-file.
+           copy "rptline.cpy".
+
+       fd  badge-event-file.
+           copy "badgerec.cpy".
+
+       working-storage section.
+
+      *> ----------------------------------------------------------
+      *> shift-based greeting text table
+      *> ----------------------------------------------------------
+           copy "shifttxt.cpy".
+
+       01  command-line-arguments       pic x(80) value spaces.
+       01  run-mode-switch              pic x(01) value "I".
+           88  interactive-mode             value "I".
+           88  batch-mode                   value "B".
+           88  maintenance-mode             value "M".
+       01  maintenance-done-switch      pic x(01) value "N".
+           88  maintenance-done             value "Y".
+       01  roster-file-status           pic x(02) value spaces.
+       01  roster-eof-switch            pic x(01) value "N".
+           88  roster-eof                   value "Y".
+       01  checkpoint-file-status       pic x(02) value spaces.
+       01  restart-switch               pic x(01) value "N".
+           88  restart-requested            value "Y".
+       01  checkpoint-record-count-ws   pic 9(08) comp value zero.
+       01  checkpoint-interval-count    pic 9(08) comp value zero.
+       01  skip-count                   pic 9(08) comp value zero.
+       01  greeting-success-count       pic 9(08) comp value zero.
+       01  greeting-failure-count       pic 9(08) comp value zero.
+       01  run-success-count            pic 9(08) comp value zero.
+       01  run-failure-count            pic 9(08) comp value zero.
+       01  last-operator-processed      pic x(20) value spaces.
+       01  last-skip-key                pic x(20) value spaces.
+       01  exception-file-status        pic x(02) value spaces.
+       01  name-input-field             pic x(50) value spaces.
+       01  source-name-length           pic 9(04) value zero.
+       01  hr-control-file-status       pic x(02) value spaces.
+       01  recon-report-file-status     pic x(02) value spaces.
+       01  hr-control-count-ws          pic 9(08) value zero.
+       01  recon-variance                pic s9(08) comp value zero.
+       01  run-hour                     pic 9(02) value zero.
+       01  greeting-shift-code          pic x(01) value "D".
+       01  greeting-text-for-run        pic x(40) value spaces.
+       01  operator-greeting-text       pic x(40) value spaces.
+       01  operator-master-file-status  pic x(02) value spaces.
+           88  operator-master-ok           value "00".
+       01  audit-log-file-status        pic x(02) value spaces.
+       01  working-operator-id          pic x(20) value spaces.
+       01  lookup-found-switch          pic x(01) value "N".
+           88  operator-found               value "Y".
+       01  lookup-inactive-switch       pic x(01) value "N".
+           88  operator-was-inactive        value "Y".
+       01  audit-status-flag            pic x(01) value "S".
+       01  current-date-yyyymmdd        pic 9(08) value zero.
+       01  current-time-hhmmss          pic 9(08) value zero.
+       01  formatted-run-date           pic x(10) value spaces.
+       01  greeting-report-file-status  pic x(02) value spaces.
+       01  report-line-count            pic 9(04) comp value zero.
+       01  report-page-count            pic 9(04) comp value zero.
+       01  maximum-lines-per-page       pic 9(04) comp value 50.
+       01  badge-event-file-status      pic x(02) value spaces.
+
+      *> ----------------------------------------------------------
+      *> maintenance-mode work fields
+      *> ----------------------------------------------------------
+       01  menu-choice                  pic x(01) value space.
+       01  maint-operator-id            pic x(20) value spaces.
+       01  maint-operator-name          pic x(20) value spaces.
+       01  maint-shift-code             pic x(01) value space.
+
+       procedure division.
+
+      *> ============================================================
+      *> 0000-MAINLINE
+      *> ============================================================
+       0000-mainline.
+           perform 1000-initialize thru 1000-exit
+           evaluate true
+               when maintenance-mode
+                   perform 8000-maintenance-menu thru 8000-exit
+               when batch-mode
+                   perform 3000-process-batch thru 3000-exit
+               when other
+                   perform 2000-process-interactive thru 2000-exit
+           end-evaluate
+           perform 9900-terminate thru 9900-exit
+           goback.
+
+      *> ------------------------------------------------------------
+      *> 1000-INITIALIZE
+      *> ------------------------------------------------------------
+       1000-initialize.
+           move spaces to command-line-arguments
+           accept command-line-arguments from command-line
+           move "I" to run-mode-switch
+           if command-line-arguments(1:5) = "BATCH"
+               move "B" to run-mode-switch
+           end-if
+           if command-line-arguments(1:5) = "MAINT"
+               move "M" to run-mode-switch
+           end-if
+
+           accept current-date-yyyymmdd from date yyyymmdd
+           accept current-time-hhmmss from time
+           perform 1100-format-run-date thru 1100-exit
+           perform 1200-determine-shift thru 1200-exit
+           open i-o operator-master-file
+           if operator-master-file-status = "35"
+               open output operator-master-file
+               close operator-master-file
+               open i-o operator-master-file
+           end-if
+           if not operator-master-ok
+               display "OPERATOR MASTER FILE OPEN FAILED - STATUS "
+                   operator-master-file-status
+           end-if
+
+           open extend audit-log-file
+           if audit-log-file-status = "35"
+               open output audit-log-file
+           end-if
+           if audit-log-file-status not = "00"
+               display "AUDIT LOG FILE OPEN FAILED - STATUS "
+                   audit-log-file-status
+           end-if
+
+           if not maintenance-mode
+               open extend badge-event-file
+               if badge-event-file-status = "35"
+                   open output badge-event-file
+               end-if
+               if badge-event-file-status not = "00"
+                   display "BADGE EVENT FILE OPEN FAILED - STATUS "
+                       badge-event-file-status
+               end-if
+               open extend exception-report-file
+               if exception-file-status = "35"
+                   open output exception-report-file
+               end-if
+               if exception-file-status not = "00"
+                   display "EXCEPTION REPORT FILE OPEN FAILED - STATUS "
+                       exception-file-status
+               end-if
+           end-if
+           .
+       1000-exit.
+           exit.
+
+      *> ------------------------------------------------------------
+      *> 1100-FORMAT-RUN-DATE - MM/DD/YYYY for the report header
+      *> ------------------------------------------------------------
+       1100-format-run-date.
+           move spaces to formatted-run-date
+           move current-date-yyyymmdd(5:2) to formatted-run-date(1:2)
+           move "/" to formatted-run-date(3:1)
+           move current-date-yyyymmdd(7:2) to formatted-run-date(4:2)
+           move "/" to formatted-run-date(6:1)
+           move current-date-yyyymmdd(1:4) to formatted-run-date(7:4)
+           .
+       1100-exit.
+           exit.
+
+      *> ------------------------------------------------------------
+      *> 1200-DETERMINE-SHIFT - classify the run by wall-clock hour
+      *> and pull this run's greeting text from the shift table
+      *> ------------------------------------------------------------
+       1200-determine-shift.
+           move current-time-hhmmss(1:2) to run-hour
+           evaluate true
+               when run-hour >= 6 and run-hour < 14
+                   move "D" to greeting-shift-code
+               when run-hour >= 14 and run-hour < 22
+                   move "S" to greeting-shift-code
+               when other
+                   move "N" to greeting-shift-code
+           end-evaluate
+
+           move "Greetings," to greeting-text-for-run
+           set shift-text-idx to 1
+           search shift-text-entry
+               when shift-text-code(shift-text-idx) = greeting-shift-code
+                   move shift-text-greeting(shift-text-idx)
+                       to greeting-text-for-run
+           end-search
+           .
+       1200-exit.
+           exit.
+
+      *> ------------------------------------------------------------
+      *> 1250-SELECT-OPERATOR-GREETING-TEXT - an operator's own shift
+      *> code (maintained in OPERATOR-MASTER-FILE) overrides the
+      *> run's wall-clock shift text when it is set
+      *> ------------------------------------------------------------
+       1250-select-operator-greeting-text.
+           move greeting-text-for-run to operator-greeting-text
+           if shift-day or shift-swing or shift-night
+               set shift-text-idx to 1
+               search shift-text-entry
+                   when shift-text-code(shift-text-idx)
+                           = operator-shift-code
+                       move shift-text-greeting(shift-text-idx)
+                           to operator-greeting-text
+               end-search
+           end-if
+           .
+       1250-exit.
+           exit.
+
+      *> ============================================================
+      *> 2000-PROCESS-INTERACTIVE - single operator via ACCEPT
+      *> ============================================================
+       2000-process-interactive.
+           move spaces to name-input-field
+           display "Enter operator ID: "
+           accept name-input-field
+           perform 4500-validate-name-length thru 4500-exit
+           move name-input-field(1:20) to working-operator-id
+
+           perform 4000-lookup-operator thru 4000-exit
+           if operator-found
+               perform 7000-build-greeting-line thru 7000-exit
+               display report-detail-text
+               move "S" to audit-status-flag
+               perform 5500-write-badge-event thru 5500-exit
+           else
+               display "OPERATOR ID NOT RECOGNIZED - REQUEST REJECTED"
+               move "F" to audit-status-flag
+           end-if
+           perform 5000-write-audit-log thru 5000-exit
+           .
+       2000-exit.
+           exit.
+
+      *> ============================================================
+      *> 3000-PROCESS-BATCH - nightly roster run, one greeting per
+      *> roster record
+      *> ============================================================
+       3000-process-batch.
+           perform 6100-read-checkpoint-restart thru 6100-exit
+           open input roster-file
+           if roster-file-status not = "00"
+               display "ROSTER FILE OPEN FAILED - STATUS "
+                   roster-file-status
+               go to 3000-exit
+           end-if
+           open output recon-report-file
+           if recon-report-file-status not = "00"
+               display "RECON REPORT FILE OPEN FAILED - STATUS "
+                   recon-report-file-status
+               close roster-file
+               go to 3000-exit
+           end-if
+           open output greeting-report-file
+           if greeting-report-file-status not = "00"
+               display "GREETING REPORT FILE OPEN FAILED - STATUS "
+                   greeting-report-file-status
+               close roster-file
+               close recon-report-file
+               go to 3000-exit
+           end-if
+
+           open input hr-control-file
+           if hr-control-file-status = "00"
+               read hr-control-file
+                   at end
+                       move zero to hr-control-count-ws
+                   not at end
+                       move hr-control-count to hr-control-count-ws
+               end-read
+           else
+               move zero to hr-control-count-ws
+           end-if
+           close hr-control-file
+
+           perform 7100-write-report-header thru 7100-exit
+
+           move "N" to roster-eof-switch
+           move zero to skip-count
+           move zero to run-success-count
+           move zero to run-failure-count
+           move spaces to last-skip-key
+           if restart-requested
+               perform 3050-skip-checkpointed-record thru 3050-exit
+                   until roster-eof
+                      or skip-count >= checkpoint-record-count-ws
+               if skip-count < checkpoint-record-count-ws
+                   or last-skip-key not = checkpoint-last-key
+                   display "CHECKPOINT KEY MISMATCH - ROSTER FILE "
+                       "NO LONGER LINES UP WITH CHECKPOINT - "
+                       "RESTART ABORTED"
+                   close roster-file
+                   close recon-report-file
+                   close greeting-report-file
+                   go to 3000-exit
+               end-if
+           end-if
+           perform 3100-process-roster-record thru 3100-exit
+               until roster-eof
+           close roster-file
+
+           perform 7200-write-report-trailer thru 7200-exit
+           perform 8900-reconcile-control-totals thru 8900-exit
+           close recon-report-file
+           close greeting-report-file
+           perform 6200-clear-checkpoint thru 6200-exit
+           .
+       3000-exit.
+           exit.
+
+      *> ------------------------------------------------------------
+      *> 3050-SKIP-CHECKPOINTED-RECORD - fast-forward past records
+      *> already greeted before the last interruption
+      *> ------------------------------------------------------------
+       3050-skip-checkpointed-record.
+           read roster-file
+               at end
+                   move "Y" to roster-eof-switch
+               not at end
+                   add 1 to skip-count
+                   move roster-name(1:20) to last-skip-key
+           end-read
+           .
+       3050-exit.
+           exit.
+
+      *> ------------------------------------------------------------
+      *> 3100-PROCESS-ROSTER-RECORD - one roster name per call
+      *> ------------------------------------------------------------
+       3100-process-roster-record.
+           read roster-file
+               at end
+                   move "Y" to roster-eof-switch
+               not at end
+                   move roster-name to name-input-field
+                   perform 4500-validate-name-length thru 4500-exit
+                   move name-input-field(1:20) to working-operator-id
+                   move working-operator-id to last-operator-processed
+                   perform 4000-lookup-operator thru 4000-exit
+                   if operator-found
+                       perform 7000-build-greeting-line thru 7000-exit
+                       perform 7300-write-report-detail thru 7300-exit
+                       move "S" to audit-status-flag
+                       add 1 to greeting-success-count
+                       add 1 to run-success-count
+                       perform 5500-write-badge-event thru 5500-exit
+                   else
+                       move spaces to greeting-report-detail
+                       if operator-was-inactive
+                           string "OPERATOR " delimited by size
+                                  working-operator-id delimited by size
+                                  " IS INACTIVE - SKIPPED"
+                                      delimited by size
+                               into report-detail-text
+                           end-string
+                       else
+                           string "OPERATOR " delimited by size
+                                  working-operator-id delimited by size
+                                  " NOT RECOGNIZED - SKIPPED"
+                                      delimited by size
+                               into report-detail-text
+                           end-string
+                       end-if
+                       perform 7300-write-report-detail thru 7300-exit
+                       move "F" to audit-status-flag
+                       add 1 to greeting-failure-count
+                       add 1 to run-failure-count
+                   end-if
+                   perform 5000-write-audit-log thru 5000-exit
+
+                   add 1 to checkpoint-interval-count
+                   if checkpoint-interval-count >= 100
+                       perform 6000-write-checkpoint thru 6000-exit
+                       move zero to checkpoint-interval-count
+                   end-if
+           end-read
+           .
+       3100-exit.
+           exit.
+
+      *> ============================================================
+      *> 4000-LOOKUP-OPERATOR - indexed read against OPERATOR-MASTER;
+      *> rejects unknown operators
+      *> ============================================================
+       4000-lookup-operator.
+           move working-operator-id to operator-id
+           move "N" to lookup-found-switch
+           move "N" to lookup-inactive-switch
+           read operator-master-file
+               invalid key
+                   move "N" to lookup-found-switch
+               not invalid key
+                   if operator-active
+                       move "Y" to lookup-found-switch
+                       perform 1250-select-operator-greeting-text
+                           thru 1250-exit
+                   else
+                       move "N" to lookup-found-switch
+                       move "Y" to lookup-inactive-switch
+                       display "OPERATOR " working-operator-id
+                           " IS INACTIVE"
+                   end-if
+           end-read
+           .
+       4000-exit.
+           exit.
+
+      *> ============================================================
+      *> 4500-VALIDATE-NAME-LENGTH - catch anything that would not
+      *> fit PIC X(20) before it gets truncated
+      *> ============================================================
+       4500-validate-name-length.
+           move zero to source-name-length
+           inspect name-input-field tallying source-name-length
+               for characters before initial space
+           if source-name-length > 20
+               perform 4510-write-exception thru 4510-exit
+           end-if
+           .
+       4500-exit.
+           exit.
+
+      *> ------------------------------------------------------------
+      *> 4510-WRITE-EXCEPTION - one line per name too long to fit
+      *> ------------------------------------------------------------
+       4510-write-exception.
+           move spaces to exception-report-line
+           move name-input-field to exception-source-name
+           move source-name-length to exception-source-length
+           move "NAME EXCEEDS 20 CHARACTERS - TRUNCATED"
+               to exception-message
+           write exception-report-line
+           .
+       4510-exit.
+           exit.
+
+      *> ============================================================
+      *> 5000-WRITE-AUDIT-LOG - one record per greeting attempt,
+      *> success or failure
+      *> ============================================================
+       5000-write-audit-log.
+           move spaces to audit-log-record
+           move working-operator-id to audit-operator-id
+           move current-date-yyyymmdd to audit-run-date
+           move current-time-hhmmss to audit-run-time
+           move audit-status-flag to audit-status
+           write audit-log-record
+           .
+       5000-exit.
+           exit.
+
+      *> ============================================================
+      *> 5500-WRITE-BADGE-EVENT - hand-off record for the badge/
+      *> access system
+      *> ============================================================
+       5500-write-badge-event.
+           move spaces to badge-event-record
+           move working-operator-id to badge-operator-id
+           move current-date-yyyymmdd to badge-event-date
+           move current-time-hhmmss to badge-event-time
+           move "CLOCK-IN" to badge-event-type
+           write badge-event-record
+           .
+       5500-exit.
+           exit.
+
+      *> ============================================================
+      *> 6000-WRITE-CHECKPOINT - snapshot progress through the roster
+      *> so a restart can skip forward
+      *> ============================================================
+       6000-write-checkpoint.
+           open output checkpoint-file
+           move spaces to checkpoint-record
+           compute checkpoint-record-count =
+               greeting-success-count + greeting-failure-count
+           move greeting-success-count to checkpoint-success-count
+           move greeting-failure-count to checkpoint-failure-count
+           move last-operator-processed to checkpoint-last-key
+           move current-date-yyyymmdd to checkpoint-date
+           move current-time-hhmmss to checkpoint-time
+           write checkpoint-record
+           close checkpoint-file
+           .
+       6000-exit.
+           exit.
+
+      *> ------------------------------------------------------------
+      *> 6100-READ-CHECKPOINT-RESTART - look for a checkpoint left by
+      *> an earlier, interrupted run of this roster
+      *> ------------------------------------------------------------
+       6100-read-checkpoint-restart.
+           move "N" to restart-switch
+           move zero to checkpoint-record-count-ws
+           open input checkpoint-file
+           if checkpoint-file-status = "00"
+               read checkpoint-file
+                   at end
+                       continue
+                   not at end
+                       if checkpoint-record-count > zero
+                           move "Y" to restart-switch
+                           move checkpoint-record-count
+                               to checkpoint-record-count-ws
+                           move checkpoint-success-count
+                               to greeting-success-count
+                           move checkpoint-failure-count
+                               to greeting-failure-count
+                       end-if
+               end-read
+               close checkpoint-file
+           end-if
+           .
+       6100-exit.
+           exit.
+
+      *> ------------------------------------------------------------
+      *> 6200-CLEAR-CHECKPOINT - a clean end of roster means the next
+      *> run starts fresh, not mid-restart
+      *> ------------------------------------------------------------
+       6200-clear-checkpoint.
+           open output checkpoint-file
+           move spaces to checkpoint-record
+           move zero to checkpoint-record-count
+           move zero to checkpoint-success-count
+           move zero to checkpoint-failure-count
+           move spaces to checkpoint-last-key
+           move current-date-yyyymmdd to checkpoint-date
+           move current-time-hhmmss to checkpoint-time
+           write checkpoint-record
+           close checkpoint-file
+           .
+       6200-exit.
+           exit.
+
+      *> ============================================================
+      *> 7000-BUILD-GREETING-LINE - shift text plus operator id,
+      *> used by both interactive DISPLAY and the batch report
+      *> ============================================================
+       7000-build-greeting-line.
+           move spaces to greeting-report-detail
+           string function trim(operator-greeting-text)
+                      delimited by size
+                  " " delimited by size
+                  function trim(working-operator-id)
+                      delimited by size
+                  "!" delimited by size
+               into report-detail-text
+           end-string
+           .
+       7000-exit.
+           exit.
+
+      *> ------------------------------------------------------------
+      *> 7100-WRITE-REPORT-HEADER - page header: run date, page
+      *> number
+      *> ------------------------------------------------------------
+       7100-write-report-header.
+           add 1 to report-page-count
+           move spaces to greeting-report-header-1
+           move "GREETING RUN REPORT" to report-header-title
+           move "RUN DATE:" to report-header-date-tag
+           move formatted-run-date to report-header-date
+           move "PAGE" to report-header-page-tag
+           move report-page-count to report-header-page
+           write greeting-report-header-1
+           move zero to report-line-count
+           .
+       7100-exit.
+           exit.
+
+      *> ------------------------------------------------------------
+      *> 7200-WRITE-REPORT-TRAILER - total operators greeted
+      *> ------------------------------------------------------------
+       7200-write-report-trailer.
+           move spaces to greeting-report-trailer
+           move "TOTAL OPERATORS GREETED:" to report-trailer-tag
+           move run-success-count to report-trailer-count
+           write greeting-report-trailer
+           .
+       7200-exit.
+           exit.
+
+      *> ------------------------------------------------------------
+      *> 7300-WRITE-REPORT-DETAIL - one greeting line, breaking to a
+      *> new page header when the current page is full
+      *> ------------------------------------------------------------
+       7300-write-report-detail.
+           if report-line-count >= maximum-lines-per-page
+               perform 7100-write-report-header thru 7100-exit
+           end-if
+           write greeting-report-detail
+           add 1 to report-line-count
+           .
+       7300-exit.
+           exit.
+
+      *> ============================================================
+      *> 8000-MAINTENANCE-MENU - add/change/deactivate operator
+      *> records in OPERATOR-MASTER-FILE
+      *> ============================================================
+       8000-maintenance-menu.
+           move "N" to maintenance-done-switch
+           perform 8010-display-menu thru 8010-exit
+               until maintenance-done
+           .
+       8000-exit.
+           exit.
+
+      *> ------------------------------------------------------------
+      *> 8010-DISPLAY-MENU
+      *> ------------------------------------------------------------
+       8010-display-menu.
+           display " "
+           display "OPERATOR MASTER MAINTENANCE"
+           display "1 - ADD OPERATOR"
+           display "2 - CHANGE OPERATOR"
+           display "3 - DEACTIVATE OPERATOR"
+           display "4 - EXIT MAINTENANCE"
+           display "ENTER CHOICE: "
+           accept menu-choice
+           evaluate menu-choice
+               when "1"
+                   perform 8020-add-operator thru 8020-exit
+               when "2"
+                   perform 8030-change-operator thru 8030-exit
+               when "3"
+                   perform 8040-deactivate-operator thru 8040-exit
+               when "4"
+                   move "Y" to maintenance-done-switch
+               when other
+                   display "INVALID CHOICE - TRY AGAIN"
+           end-evaluate
+           .
+       8010-exit.
+           exit.
+
+      *> ------------------------------------------------------------
+      *> 8020-ADD-OPERATOR
+      *> ------------------------------------------------------------
+       8020-add-operator.
+           display "OPERATOR ID: "
+           accept maint-operator-id
+           display "OPERATOR NAME: "
+           accept maint-operator-name
+           display "SHIFT CODE (D/S/N): "
+           accept maint-shift-code
+
+           move spaces to operator-master-record
+           move maint-operator-id to operator-id
+           move maint-operator-name to operator-name
+           move maint-shift-code to operator-shift-code
+           move "Y" to operator-active-flag
+           write operator-master-record
+           if operator-master-ok
+               display "OPERATOR ADDED"
+               move "S" to audit-status-flag
+           else
+               display "ADD FAILED - STATUS " operator-master-file-status
+               move "F" to audit-status-flag
+           end-if
+           move maint-operator-id to working-operator-id
+           perform 5000-write-audit-log thru 5000-exit
+           .
+       8020-exit.
+           exit.
+
+      *> ------------------------------------------------------------
+      *> 8030-CHANGE-OPERATOR
+      *> ------------------------------------------------------------
+       8030-change-operator.
+           display "OPERATOR ID TO CHANGE: "
+           accept operator-id
+           move operator-id to working-operator-id
+           read operator-master-file
+               invalid key
+                   display "OPERATOR NOT FOUND"
+                   move "F" to audit-status-flag
+                   perform 5000-write-audit-log thru 5000-exit
+               not invalid key
+                   display "NEW NAME (BLANK TO KEEP AS IS): "
+                   accept maint-operator-name
+                   if maint-operator-name not = spaces
+                       move maint-operator-name to operator-name
+                   end-if
+                   display "NEW SHIFT CODE (BLANK TO KEEP AS IS): "
+                   accept maint-shift-code
+                   if maint-shift-code not = space
+                       move maint-shift-code to operator-shift-code
+                   end-if
+                   rewrite operator-master-record
+                   if operator-master-ok
+                       display "OPERATOR UPDATED"
+                       move "S" to audit-status-flag
+                   else
+                       display "UPDATE FAILED - STATUS "
+                           operator-master-file-status
+                       move "F" to audit-status-flag
+                   end-if
+                   perform 5000-write-audit-log thru 5000-exit
+           end-read
+           .
+       8030-exit.
+           exit.
+
+      *> ------------------------------------------------------------
+      *> 8040-DEACTIVATE-OPERATOR
+      *> ------------------------------------------------------------
+       8040-deactivate-operator.
+           display "OPERATOR ID TO DEACTIVATE: "
+           accept operator-id
+           move operator-id to working-operator-id
+           read operator-master-file
+               invalid key
+                   display "OPERATOR NOT FOUND"
+                   move "F" to audit-status-flag
+                   perform 5000-write-audit-log thru 5000-exit
+               not invalid key
+                   move "N" to operator-active-flag
+                   rewrite operator-master-record
+                   if operator-master-ok
+                       display "OPERATOR DEACTIVATED"
+                       move "S" to audit-status-flag
+                   else
+                       display "DEACTIVATE FAILED - STATUS "
+                           operator-master-file-status
+                       move "F" to audit-status-flag
+                   end-if
+                   perform 5000-write-audit-log thru 5000-exit
+           end-read
+           .
+       8040-exit.
+           exit.
+
+      *> ============================================================
+      *> 8900-RECONCILE-CONTROL-TOTALS - greetings issued vs the HR
+      *> extract's expected headcount
+      *> ============================================================
+       8900-reconcile-control-totals.
+           compute recon-variance =
+               run-success-count - hr-control-count-ws
+
+           move spaces to recon-report-line
+           move "HR CONTROL COUNT (EXPECTED)" to recon-report-text
+           move hr-control-count-ws to recon-report-value
+           write recon-report-line
+
+           move spaces to recon-report-line
+           move "GREETINGS ISSUED (ACTUAL)" to recon-report-text
+           move run-success-count to recon-report-value
+           write recon-report-line
+
+           move spaces to recon-report-line
+           evaluate true
+               when recon-variance = zero
+                   move "CONTROL TOTALS MATCH" to recon-report-text
+                   move zero to recon-report-value
+               when recon-variance > zero
+                   move "GREETINGS OVER HR CONTROL BY"
+                       to recon-report-text
+                   move recon-variance to recon-report-value
+               when other
+                   move "GREETINGS UNDER HR CONTROL BY"
+                       to recon-report-text
+                   compute recon-report-value = zero - recon-variance
+           end-evaluate
+           write recon-report-line
+           .
+       8900-exit.
+           exit.
+
+      *> ============================================================
+      *> 9900-TERMINATE
+      *> ============================================================
+       9900-terminate.
+           close audit-log-file
+           if not maintenance-mode
+               close badge-event-file
+               close exception-report-file
+           end-if
+           close operator-master-file
+           .
+       9900-exit.
+           exit.
